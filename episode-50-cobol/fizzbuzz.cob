@@ -1,26 +1,417 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZPARM ASSIGN TO "FIZZPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIZZOUT ASSIGN TO "FIZZOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIZZCKPT ASSIGN TO "FIZZCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-ID
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT ITEMMSTR ASSIGN TO "ITEMMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-NUMBER
+               FILE STATUS IS WS-ITEMMSTR-FILE-STATUS.
+           SELECT FIZZAUDT ASSIGN TO "FIZZAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIZZRULE ASSIGN TO "FIZZRULE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIZZPARM.
+           COPY FIZZPRM.
+       FD  FIZZOUT.
+           COPY FIZZOUT.
+       FD  FIZZCKPT.
+           COPY FIZZCKPT.
+       FD  ITEMMSTR.
+           COPY ITEMMSTR.
+       FD  FIZZAUDT.
+           COPY FIZZAUDT.
+       FD  FIZZRULE.
+           COPY FIZZRULE.
+
        WORKING-STORAGE SECTION.
-           01 N PIC 9(3).
-           01 M PIC 9(3).
-           01 3REM PIC 9(1).
-           01 5REM PIC 9(1).
+           01 N PIC 9(7).
+           01 3REM PIC 9(3).
+           01 5REM PIC 9(3).
+           01 WS-DIVISOR-A PIC 9(3).
+           01 WS-DIVISOR-B PIC 9(3).
+           01 WS-START-N PIC 9(7).
+           01 WS-END-N PIC 9(7).
+           01 WS-JOB-ID PIC X(8) VALUE 'FIZZBUZZ'.
+           01 WS-CKPT-FILE-STATUS PIC XX.
+           01 WS-ITEMMSTR-FILE-STATUS PIC XX.
+           01 WS-MASTER-EOF PIC X VALUE 'N'.
+               88 END-OF-MASTER VALUE 'Y'.
+           01 WS-PARM-VALID PIC X VALUE 'Y'.
+               88 PARMS-VALID   VALUE 'Y'.
+               88 PARMS-INVALID VALUE 'N'.
+           01 WS-RESTARTING PIC X VALUE 'N'.
+               88 IS-RESTARTING VALUE 'Y'.
+           01 WS-CONTROL-TOTALS.
+               05 WS-CNT-FIZZBUZZ PIC 9(7) VALUE ZERO.
+               05 WS-CNT-FIZZ     PIC 9(7) VALUE ZERO.
+               05 WS-CNT-BUZZ     PIC 9(7) VALUE ZERO.
+               05 WS-CNT-OTHER    PIC 9(7) VALUE ZERO.
+               05 WS-CNT-PLAIN    PIC 9(7) VALUE ZERO.
+               05 WS-CNT-TOTAL    PIC 9(7) VALUE ZERO.
+           01 WS-MAX-RULES PIC 9(2) VALUE 10.
+           01 WS-RULE-EOF PIC X VALUE 'N'.
+               88 END-OF-RULES VALUE 'Y'.
+           COPY FIZZRTAB.
+           01 WS-RULE-COUNT PIC 9(2) VALUE ZERO.
+           01 WS-INDICATOR PIC X(80).
+           01 WS-OVERFLOW PIC X VALUE 'N'.
+               88 WS-OVERFLOW-OCCURRED VALUE 'Y'.
+           01 WS-ABORT-REASON PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           PERFORM VARYING N FROM 1 BY 1 UNTIL N > 100
-             DIVIDE N BY 3 GIVING M REMAINDER 3REM
-             DIVIDE N BY 5 GIVING M REMAINDER 5REM
-             EVALUATE 3REM ALSO 5REM
-               WHEN ZERO ALSO ZERO
-                 DISPLAY 'FIZZBUZZ'
-               WHEN ANY ALSO ZERO
-                 DISPLAY 'BUZZ'
-               WHEN ZERO ALSO ANY
-                 DISPLAY 'FIZZ'
-               WHEN OTHER
-                 DISPLAY N
-             END-EVALUATE
-           END-PERFORM.
+           PERFORM 1000-READ-PARAMETERS
+           PERFORM 1100-LOAD-RULES
+           PERFORM 1200-VALIDATE-PARAMETERS
+           PERFORM 1500-OPEN-CHECKPOINT
+           PERFORM 1600-DETERMINE-START-N
+           PERFORM 2000-PROCESS-MASTER
+           PERFORM 9100-COMPLETE-CHECKPOINT
+           PERFORM 9200-PRINT-CONTROL-TOTALS
+           PERFORM 9300-WRITE-AUDIT-LOG
            STOP RUN.
+
+       1000-READ-PARAMETERS.
+           OPEN INPUT FIZZPARM
+           READ FIZZPARM
+             AT END
+               DISPLAY 'FIZZBUZZ: FIZZPARM IS EMPTY - ABORTING'
+               CLOSE FIZZPARM
+               MOVE 'FIZZPARM IS EMPTY' TO WS-ABORT-REASON
+               PERFORM 9400-WRITE-ABORT-AUDIT-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-READ
+           CLOSE FIZZPARM
+           MOVE FP-START-N   TO WS-START-N
+           MOVE FP-END-N     TO WS-END-N
+           MOVE FP-DIVISOR-A TO WS-DIVISOR-A
+           MOVE FP-DIVISOR-B TO WS-DIVISOR-B.
+
+      *    FP-DIVISOR-A/B are retained on FIZZPARM for compatibility
+      *    with existing JCL and are still edit-checked below, but
+      *    classification itself is driven entirely by FIZZRULE.
+       1100-LOAD-RULES.
+           MOVE ZERO TO WS-RULE-COUNT
+           OPEN INPUT FIZZRULE
+           PERFORM UNTIL END-OF-RULES
+             READ FIZZRULE
+               AT END
+                 SET END-OF-RULES TO TRUE
+               NOT AT END
+                 IF WS-RULE-COUNT >= WS-MAX-RULES
+                   DISPLAY 'FIZZBUZZ: TOO MANY FIZZRULE ENTRIES - '
+                       'ABORTING'
+                   CLOSE FIZZRULE
+                   MOVE 'TOO MANY FIZZRULE ENTRIES' TO WS-ABORT-REASON
+                   PERFORM 9400-WRITE-ABORT-AUDIT-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+                 END-IF
+                 ADD 1 TO WS-RULE-COUNT
+                 MOVE FR-DIVISOR TO RTAB-DIVISOR(WS-RULE-COUNT)
+                 MOVE FR-LABEL   TO RTAB-LABEL(WS-RULE-COUNT)
+             END-READ
+           END-PERFORM
+           CLOSE FIZZRULE
+           IF WS-RULE-COUNT = ZERO
+             DISPLAY 'FIZZBUZZ: FIZZRULE HAS NO RULES - ABORTING'
+             MOVE 'FIZZRULE HAS NO RULES' TO WS-ABORT-REASON
+             PERFORM 9400-WRITE-ABORT-AUDIT-LOG
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           IF WS-RULE-COUNT * 8 > FUNCTION LENGTH(WS-INDICATOR)
+             DISPLAY 'FIZZBUZZ: WORST-CASE CONCATENATED LABEL LENGTH '
+                 'EXCEEDS WS-INDICATOR CAPACITY - ABORTING'
+             MOVE 'INDICATOR FIELD TOO SMALL FOR RULE COUNT'
+                 TO WS-ABORT-REASON
+             PERFORM 9400-WRITE-ABORT-AUDIT-LOG
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+       1200-VALIDATE-PARAMETERS.
+           SET PARMS-VALID TO TRUE
+           IF FP-START-N NOT NUMERIC
+             DISPLAY 'FIZZBUZZ: FP-START-N IS NOT NUMERIC'
+             SET PARMS-INVALID TO TRUE
+           END-IF
+           IF FP-END-N NOT NUMERIC
+             DISPLAY 'FIZZBUZZ: FP-END-N IS NOT NUMERIC'
+             SET PARMS-INVALID TO TRUE
+           END-IF
+           IF FP-DIVISOR-A NOT NUMERIC
+             DISPLAY 'FIZZBUZZ: FP-DIVISOR-A IS NOT NUMERIC'
+             SET PARMS-INVALID TO TRUE
+           ELSE
+             IF FP-DIVISOR-A = ZERO
+               DISPLAY 'FIZZBUZZ: FP-DIVISOR-A MAY NOT BE ZERO'
+               SET PARMS-INVALID TO TRUE
+             END-IF
+           END-IF
+           IF FP-DIVISOR-B NOT NUMERIC
+             DISPLAY 'FIZZBUZZ: FP-DIVISOR-B IS NOT NUMERIC'
+             SET PARMS-INVALID TO TRUE
+           ELSE
+             IF FP-DIVISOR-B = ZERO
+               DISPLAY 'FIZZBUZZ: FP-DIVISOR-B MAY NOT BE ZERO'
+               SET PARMS-INVALID TO TRUE
+             END-IF
+           END-IF
+           IF PARMS-VALID AND FP-START-N = ZERO
+             DISPLAY 'FIZZBUZZ: FP-START-N MUST BE GREATER THAN ZERO'
+             SET PARMS-INVALID TO TRUE
+           END-IF
+           IF PARMS-VALID AND FP-START-N > FP-END-N
+             DISPLAY 'FIZZBUZZ: FP-START-N MAY NOT EXCEED FP-END-N'
+             SET PARMS-INVALID TO TRUE
+           END-IF
+           PERFORM VARYING RTAB-IDX FROM 1 BY 1
+                   UNTIL RTAB-IDX > WS-RULE-COUNT
+             IF RTAB-DIVISOR(RTAB-IDX) NOT NUMERIC
+               DISPLAY 'FIZZBUZZ: FIZZRULE DIVISOR IS NOT NUMERIC - '
+                   'RULE ' RTAB-IDX
+               SET PARMS-INVALID TO TRUE
+             ELSE
+               IF RTAB-DIVISOR(RTAB-IDX) = ZERO
+                 DISPLAY 'FIZZBUZZ: FIZZRULE DIVISOR MAY NOT BE ZERO - '
+                     'RULE ' RTAB-IDX
+                 SET PARMS-INVALID TO TRUE
+               END-IF
+             END-IF
+           END-PERFORM
+           IF PARMS-VALID AND WS-RULE-COUNT >= 1
+                   AND RTAB-DIVISOR(1) NOT = FP-DIVISOR-A
+             DISPLAY 'FIZZBUZZ: FIRST FIZZRULE DIVISOR DOES NOT MATCH '
+                 'FP-DIVISOR-A - FO-3REM WOULD BE MISLABELED'
+             SET PARMS-INVALID TO TRUE
+           END-IF
+           IF PARMS-VALID AND WS-RULE-COUNT >= 2
+                   AND RTAB-DIVISOR(2) NOT = FP-DIVISOR-B
+             DISPLAY 'FIZZBUZZ: SECOND FIZZRULE DIVISOR DOES NOT MATCH '
+                 'FP-DIVISOR-B - FO-5REM WOULD BE MISLABELED'
+             SET PARMS-INVALID TO TRUE
+           END-IF
+           IF PARMS-INVALID
+             DISPLAY 'FIZZBUZZ: PARAMETER VALIDATION FAILED - ABORTING'
+             MOVE 'PARAMETER VALIDATION FAILED' TO WS-ABORT-REASON
+             PERFORM 9400-WRITE-ABORT-AUDIT-LOG
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+       1500-OPEN-CHECKPOINT.
+           OPEN I-O FIZZCKPT
+           IF WS-CKPT-FILE-STATUS = '35'
+             OPEN OUTPUT FIZZCKPT
+             CLOSE FIZZCKPT
+             OPEN I-O FIZZCKPT
+           END-IF.
+
+       1600-DETERMINE-START-N.
+           MOVE WS-JOB-ID TO CKPT-JOB-ID
+           READ FIZZCKPT
+             INVALID KEY
+               MOVE 'N' TO WS-CKPT-FILE-STATUS
+           END-READ
+           IF WS-CKPT-FILE-STATUS = '00' AND CKPT-IN-PROGRESS
+             DISPLAY 'FIZZBUZZ: RESTARTING AFTER ITEM NUMBER '
+                 CKPT-LAST-N
+             SET IS-RESTARTING TO TRUE
+             COMPUTE WS-START-N = CKPT-LAST-N + 1
+             MOVE CKPT-CNT-FIZZBUZZ TO WS-CNT-FIZZBUZZ
+             MOVE CKPT-CNT-FIZZ     TO WS-CNT-FIZZ
+             MOVE CKPT-CNT-BUZZ     TO WS-CNT-BUZZ
+             MOVE CKPT-CNT-OTHER    TO WS-CNT-OTHER
+             MOVE CKPT-CNT-PLAIN    TO WS-CNT-PLAIN
+             MOVE CKPT-CNT-TOTAL    TO WS-CNT-TOTAL
+           ELSE
+             MOVE WS-START-N TO CKPT-LAST-N
+             SET CKPT-IN-PROGRESS TO TRUE
+             MOVE ZERO TO CKPT-CNT-FIZZBUZZ CKPT-CNT-FIZZ
+                 CKPT-CNT-BUZZ CKPT-CNT-OTHER CKPT-CNT-PLAIN
+                 CKPT-CNT-TOTAL
+             WRITE FIZZCKPT-RECORD
+               INVALID KEY
+                 REWRITE FIZZCKPT-RECORD
+             END-WRITE
+           END-IF.
+
+       2000-PROCESS-MASTER.
+           OPEN INPUT ITEMMSTR
+           IF WS-ITEMMSTR-FILE-STATUS NOT = '00'
+             DISPLAY 'FIZZBUZZ: ITEMMSTR OPEN FAILED - FILE STATUS '
+                 WS-ITEMMSTR-FILE-STATUS ' - ABORTING'
+             MOVE 'ITEMMSTR OPEN FAILED' TO WS-ABORT-REASON
+             PERFORM 9400-WRITE-ABORT-AUDIT-LOG
+             CLOSE FIZZCKPT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           IF IS-RESTARTING
+             OPEN EXTEND FIZZOUT
+           ELSE
+             OPEN OUTPUT FIZZOUT
+           END-IF
+           MOVE WS-START-N TO IM-ITEM-NUMBER
+           START ITEMMSTR KEY NOT LESS THAN IM-ITEM-NUMBER
+             INVALID KEY
+               SET END-OF-MASTER TO TRUE
+           END-START
+           PERFORM UNTIL END-OF-MASTER
+             READ ITEMMSTR NEXT RECORD
+               AT END
+                 SET END-OF-MASTER TO TRUE
+             END-READ
+             IF NOT END-OF-MASTER
+               IF IM-ITEM-NUMBER > WS-END-N
+                 SET END-OF-MASTER TO TRUE
+               ELSE
+                 PERFORM 3000-CLASSIFY-AND-WRITE
+               END-IF
+             END-IF
+           END-PERFORM
+           CLOSE ITEMMSTR
+           CLOSE FIZZOUT.
+
+       3000-CLASSIFY-AND-WRITE.
+           MOVE IM-ITEM-NUMBER TO N
+           CALL 'FIZZCLS' USING N, WS-RULE-COUNT, RTAB-TABLE,
+               WS-INDICATOR, 3REM, 5REM, WS-OVERFLOW
+           IF WS-OVERFLOW-OCCURRED
+             DISPLAY 'FIZZBUZZ: INDICATOR OVERFLOW CLASSIFYING ' N
+                 ' - ABORTING'
+             MOVE 'INDICATOR OVERFLOW DURING CLASSIFICATION'
+                 TO WS-ABORT-REASON
+             PERFORM 9400-WRITE-ABORT-AUDIT-LOG
+             CLOSE ITEMMSTR
+             CLOSE FIZZOUT
+             CLOSE FIZZCKPT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           EVALUATE WS-INDICATOR
+             WHEN SPACES
+               DISPLAY N
+               MOVE 'PLAIN' TO FO-INDICATOR
+               ADD 1 TO WS-CNT-PLAIN
+             WHEN 'FIZZBUZZ'
+               DISPLAY WS-INDICATOR
+               MOVE WS-INDICATOR TO FO-INDICATOR
+               ADD 1 TO WS-CNT-FIZZBUZZ
+             WHEN 'FIZZ'
+               DISPLAY WS-INDICATOR
+               MOVE WS-INDICATOR TO FO-INDICATOR
+               ADD 1 TO WS-CNT-FIZZ
+             WHEN 'BUZZ'
+               DISPLAY WS-INDICATOR
+               MOVE WS-INDICATOR TO FO-INDICATOR
+               ADD 1 TO WS-CNT-BUZZ
+             WHEN OTHER
+               DISPLAY WS-INDICATOR
+               MOVE WS-INDICATOR TO FO-INDICATOR
+               ADD 1 TO WS-CNT-OTHER
+           END-EVALUATE
+           ADD 1 TO WS-CNT-TOTAL
+           MOVE N                  TO FO-NUMBER
+           MOVE 3REM               TO FO-3REM
+           MOVE 5REM               TO FO-5REM
+           MOVE IM-ITEM-DESCRIPTION TO FO-ITEM-DESCRIPTION
+           MOVE IM-ITEM-CATEGORY    TO FO-ITEM-CATEGORY
+           MOVE IM-ITEM-QUANTITY    TO FO-ITEM-QUANTITY
+           MOVE IM-ITEM-UNIT-PRICE  TO FO-ITEM-UNIT-PRICE
+           WRITE FIZZOUT-RECORD
+           PERFORM 5000-WRITE-CHECKPOINT.
+
+       5000-WRITE-CHECKPOINT.
+           MOVE WS-JOB-ID TO CKPT-JOB-ID
+           MOVE N TO CKPT-LAST-N
+           SET CKPT-IN-PROGRESS TO TRUE
+           MOVE WS-CNT-FIZZBUZZ TO CKPT-CNT-FIZZBUZZ
+           MOVE WS-CNT-FIZZ     TO CKPT-CNT-FIZZ
+           MOVE WS-CNT-BUZZ     TO CKPT-CNT-BUZZ
+           MOVE WS-CNT-OTHER    TO CKPT-CNT-OTHER
+           MOVE WS-CNT-PLAIN    TO CKPT-CNT-PLAIN
+           MOVE WS-CNT-TOTAL    TO CKPT-CNT-TOTAL
+           REWRITE FIZZCKPT-RECORD.
+
+       9100-COMPLETE-CHECKPOINT.
+           MOVE WS-JOB-ID TO CKPT-JOB-ID
+           MOVE WS-END-N TO CKPT-LAST-N
+           SET CKPT-COMPLETE TO TRUE
+           MOVE WS-CNT-FIZZBUZZ TO CKPT-CNT-FIZZBUZZ
+           MOVE WS-CNT-FIZZ     TO CKPT-CNT-FIZZ
+           MOVE WS-CNT-BUZZ     TO CKPT-CNT-BUZZ
+           MOVE WS-CNT-OTHER    TO CKPT-CNT-OTHER
+           MOVE WS-CNT-PLAIN    TO CKPT-CNT-PLAIN
+           MOVE WS-CNT-TOTAL    TO CKPT-CNT-TOTAL
+           REWRITE FIZZCKPT-RECORD
+           CLOSE FIZZCKPT.
+
+       9200-PRINT-CONTROL-TOTALS.
+           DISPLAY '================================================'
+           DISPLAY 'FIZZBUZZ CONTROL TOTALS'
+           DISPLAY '  FIZZBUZZ COUNT . . . . . . . ' WS-CNT-FIZZBUZZ
+           DISPLAY '  FIZZ COUNT . . . . . . . . . ' WS-CNT-FIZZ
+           DISPLAY '  BUZZ COUNT . . . . . . . . . ' WS-CNT-BUZZ
+           DISPLAY '  OTHER RULE COUNT . . . . . . ' WS-CNT-OTHER
+           DISPLAY '  PLAIN COUNT . . . . . . . .  ' WS-CNT-PLAIN
+           DISPLAY '  TOTAL RECORDS PROCESSED . .  ' WS-CNT-TOTAL
+           DISPLAY '================================================'.
+
+       9300-WRITE-AUDIT-LOG.
+           OPEN EXTEND FIZZAUDT
+           INITIALIZE FIZZAUDT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-JOB-ID       TO AUD-JOB-ID
+           MOVE 'SUCCESS'       TO AUD-RUN-STATUS
+           MOVE WS-START-N      TO AUD-START-N
+           MOVE WS-END-N        TO AUD-END-N
+           MOVE WS-DIVISOR-A    TO AUD-DIVISOR-A
+           MOVE WS-DIVISOR-B    TO AUD-DIVISOR-B
+           MOVE WS-CNT-FIZZBUZZ TO AUD-CNT-FIZZBUZZ
+           MOVE WS-CNT-FIZZ     TO AUD-CNT-FIZZ
+           MOVE WS-CNT-BUZZ     TO AUD-CNT-BUZZ
+           MOVE WS-CNT-OTHER    TO AUD-CNT-OTHER
+           MOVE WS-CNT-PLAIN    TO AUD-CNT-PLAIN
+           MOVE WS-CNT-TOTAL    TO AUD-CNT-TOTAL
+           MOVE WS-RULE-COUNT   TO AUD-RULE-COUNT
+           PERFORM VARYING RTAB-IDX FROM 1 BY 1
+                   UNTIL RTAB-IDX > WS-RULE-COUNT
+             MOVE RTAB-DIVISOR(RTAB-IDX) TO AUD-RULE-DIVISOR(RTAB-IDX)
+             MOVE RTAB-LABEL(RTAB-IDX)   TO AUD-RULE-LABEL(RTAB-IDX)
+           END-PERFORM
+           WRITE FIZZAUDT-RECORD
+           CLOSE FIZZAUDT.
+
+      *    Writes a minimal audit record for a run that aborted
+      *    before reaching 9300-WRITE-AUDIT-LOG, so a failed run is
+      *    as answerable from FIZZAUDT as a successful one.
+       9400-WRITE-ABORT-AUDIT-LOG.
+           OPEN EXTEND FIZZAUDT
+           INITIALIZE FIZZAUDT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-JOB-ID       TO AUD-JOB-ID
+           MOVE 'FAILED'        TO AUD-RUN-STATUS
+           MOVE WS-ABORT-REASON TO AUD-FAIL-REASON
+           MOVE WS-START-N      TO AUD-START-N
+           MOVE WS-END-N        TO AUD-END-N
+           MOVE WS-DIVISOR-A    TO AUD-DIVISOR-A
+           MOVE WS-DIVISOR-B    TO AUD-DIVISOR-B
+           WRITE FIZZAUDT-RECORD
+           CLOSE FIZZAUDT.
