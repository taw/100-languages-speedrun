@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZCLS.
+
+      *    Shared classification logic: given a number and the
+      *    loaded FIZZRULE table, return the concatenated label
+      *    (e.g. 'FIZZBUZZ', 'BANG', or SPACES for no match) and
+      *    the remainders for the first two configured rules.
+      *    Called by FIZZBUZZ for its batch extract and by
+      *    FIZZLKUP for on-demand single-number lookups, so both
+      *    always classify the same way.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-M PIC 9(7).
+           01 WS-REM PIC 9(3).
+           01 WS-IND-PTR PIC 9(2).
+
+       LINKAGE SECTION.
+           01 LS-NUMBER PIC 9(7).
+           01 LS-RULE-COUNT PIC 9(2).
+           COPY FIZZRTAB.
+           01 LS-INDICATOR PIC X(80).
+           01 LS-3REM PIC 9(3).
+           01 LS-5REM PIC 9(3).
+           01 LS-OVERFLOW PIC X.
+               88 LS-OVERFLOW-OCCURRED VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LS-NUMBER, LS-RULE-COUNT, RTAB-TABLE,
+               LS-INDICATOR, LS-3REM, LS-5REM, LS-OVERFLOW.
+           MOVE SPACES TO LS-INDICATOR
+           MOVE ZERO TO LS-3REM LS-5REM
+           MOVE 'N' TO LS-OVERFLOW
+           MOVE 1 TO WS-IND-PTR
+           PERFORM VARYING RTAB-IDX FROM 1 BY 1
+                   UNTIL RTAB-IDX > LS-RULE-COUNT
+             DIVIDE LS-NUMBER BY RTAB-DIVISOR(RTAB-IDX)
+                 GIVING WS-M REMAINDER WS-REM
+             IF RTAB-IDX = 1
+               MOVE WS-REM TO LS-3REM
+             END-IF
+             IF RTAB-IDX = 2
+               MOVE WS-REM TO LS-5REM
+             END-IF
+             IF WS-REM = ZERO
+               STRING FUNCTION TRIM(RTAB-LABEL(RTAB-IDX))
+                   DELIMITED BY SIZE
+                   INTO LS-INDICATOR
+                   WITH POINTER WS-IND-PTR
+                   ON OVERFLOW
+                     SET LS-OVERFLOW-OCCURRED TO TRUE
+               END-STRING
+             END-IF
+           END-PERFORM
+           GOBACK.
