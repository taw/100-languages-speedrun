@@ -0,0 +1,28 @@
+//FIZZLKUP JOB (ACCTNO),'FIZZBUZZ ON-DEMAND LOOKUP',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* ON-DEMAND SINGLE-NUMBER CLASSIFICATION LOOKUP.               *
+//* SUBMIT AD HOC AFTER PUNCHING THE NUMBER TO LOOK UP INTO      *
+//* THE FIZZLKIN DD BELOW - NO NEED TO RUN THE FULL BATCH RANGE. *
+//*-------------------------------------------------------------*
+//COMPLNK  EXEC PROC=COBUCL,
+//         PARM.COB='LIB,APOST'
+//COB.SYSIN   DD DISP=SHR,DSN=PROD.SRCLIB(FIZZLKUP)
+//COB.SYSLIB  DD DISP=SHR,DSN=PROD.COPYLIB
+//LKED.SYSLMOD DD DISP=SHR,DSN=PROD.LOADLIB(FIZZLKUP)
+//*
+//CLSLNK   EXEC PROC=COBUCL,
+//         PARM.COB='LIB,APOST'
+//COB.SYSIN   DD DISP=SHR,DSN=PROD.SRCLIB(FIZZCLS)
+//COB.SYSLIB  DD DISP=SHR,DSN=PROD.COPYLIB
+//LKED.SYSLMOD DD DISP=SHR,DSN=PROD.LOADLIB(FIZZCLS)
+//*
+//LOOKUP   EXEC PGM=FIZZLKUP,
+//         COND=((4,LT,COMPLNK.LKED),(4,LT,CLSLNK.LKED))
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//FIZZRULE DD DISP=SHR,DSN=PROD.FIZZBUZZ.RULES
+//FIZZLKIN DD *
+0004875
+/*
+//SYSOUT   DD SYSOUT=*
