@@ -0,0 +1,59 @@
+//FIZZBUZZ JOB (ACCTNO),'FIZZBUZZ NIGHTLY RUN',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* FIZZBUZZ NIGHTLY CLASSIFICATION RUN                          *
+//* COMPILE/LINK FIZZBUZZ, RUN THE CLASSIFICATION PASS AGAINST   *
+//* ITEMMSTR, THEN RUN THE DOWNSTREAM REPORT ONLY IF FIZZBUZZ    *
+//* COMES BACK RC=0.                                             *
+//*-------------------------------------------------------------*
+//COMPLNK  EXEC PROC=COBUCL,
+//         PARM.COB='LIB,APOST'
+//COB.SYSIN   DD DISP=SHR,DSN=PROD.SRCLIB(FIZZBUZZ)
+//COB.SYSLIB  DD DISP=SHR,DSN=PROD.COPYLIB
+//LKED.SYSLMOD DD DISP=SHR,DSN=PROD.LOADLIB(FIZZBUZZ)
+//*
+//CLSLNK   EXEC PROC=COBUCL,
+//         PARM.COB='LIB,APOST'
+//COB.SYSIN   DD DISP=SHR,DSN=PROD.SRCLIB(FIZZCLS)
+//COB.SYSLIB  DD DISP=SHR,DSN=PROD.COPYLIB
+//LKED.SYSLMOD DD DISP=SHR,DSN=PROD.LOADLIB(FIZZCLS)
+//*
+//FIZZRUN  EXEC PGM=FIZZBUZZ,
+//         COND=((4,LT,COMPLNK.LKED),(4,LT,CLSLNK.LKED))
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//FIZZPARM DD DISP=SHR,DSN=PROD.FIZZBUZZ.PARM
+//FIZZRULE DD DISP=SHR,DSN=PROD.FIZZBUZZ.RULES
+//ITEMMSTR DD DISP=SHR,DSN=PROD.ITEMMSTR
+//*        FIZZCKPT IS A VSAM KSDS AND MUST BE PRE-DEFINED VIA
+//*        IDCAMS DEFINE CLUSTER IN THE ONE-TIME ENVIRONMENT SETUP
+//*        JOB (KEYS(8 0) ON CKPT-JOB-ID, RECORDSIZE MATCHING THE
+//*        58-BYTE FIZZCKPT-RECORD) BEFORE THIS JOB EVER RUNS -
+//*        DISP=SHR AGAINST A CLUSTER THAT DOES NOT EXIST FAILS JCL
+//*        ALLOCATION BEFORE FIZZRUN GETS CONTROL.  FIZZBUZZ'S OWN
+//*        1500-OPEN-CHECKPOINT STILL HANDLES FILE STATUS '35' AS A
+//*        DEFENSIVE FALLBACK FOR NON-VSAM (E.G. THIS SANDBOX'S)
+//*        INDEXED-FILE RUNTIMES, BUT ON REAL Z/OS THAT BRANCH WILL
+//*        NOT FIRE ONCE THE CLUSTER IS PROPERLY PROVISIONED.
+//FIZZCKPT DD DISP=SHR,DSN=PROD.FIZZBUZZ.CKPT
+//FIZZAUDT DD DISP=MOD,DSN=PROD.FIZZBUZZ.AUDIT
+//*        A FIXED, NON-GENERATIONAL DSN WITH DISP=MOD LETS THIS DD
+//*        SERVE BOTH A FRESH RUN AND AN UNATTENDED RESTART WITHOUT
+//*        ANY JCL EDIT: MOD ALLOCATES LIKE NEW WHEN THE DATA SET
+//*        DOES NOT YET EXIST (A FRESH DAY'S RUN, WHICH FIZZBUZZ
+//*        OPENS OUTPUT AND TRUNCATES), AND REUSES THE CATALOGED
+//*        DATA SET LEFT BEHIND BY AN ABEND WHEN IT DOES (A RESTART,
+//*        WHICH FIZZBUZZ DETECTS VIA FIZZCKPT AND OPENS EXTEND).
+//*        CATLG ON BOTH NORMAL AND ABNORMAL TERMINATION MEANS AN
+//*        ABEND NEVER LOSES THE PARTIAL EXTRACT.
+//FIZZOUT  DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.FIZZBUZZ.OUT,
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=129,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//RPTSTEP  EXEC PGM=FIZZRPT,COND=(0,NE,FIZZRUN)
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//FIZZOUT  DD DISP=SHR,DSN=PROD.FIZZBUZZ.OUT
+//SYSOUT   DD SYSOUT=*
