@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZLKUP.
+
+      *    On-demand single-number classification.  Reads one
+      *    FIZZLKIN request record, loads the current FIZZRULE
+      *    table, and calls the same FIZZCLS classification
+      *    subprogram FIZZBUZZ uses for its batch run, so a
+      *    one-off business question ("how does item 4875
+      *    classify under this month's rules?") can be answered
+      *    without kicking off a full batch range.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZLKIN ASSIGN TO "FIZZLKIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIZZRULE ASSIGN TO "FIZZRULE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIZZLKIN.
+           COPY FIZZLKIN.
+       FD  FIZZRULE.
+           COPY FIZZRULE.
+
+       WORKING-STORAGE SECTION.
+           01 WS-MAX-RULES PIC 9(2) VALUE 10.
+           01 WS-RULE-EOF PIC X VALUE 'N'.
+               88 END-OF-RULES VALUE 'Y'.
+           COPY FIZZRTAB.
+           01 WS-RULE-COUNT PIC 9(2) VALUE ZERO.
+           01 WS-INDICATOR PIC X(80).
+           01 WS-3REM PIC 9(3).
+           01 WS-5REM PIC 9(3).
+           01 WS-OVERFLOW PIC X VALUE 'N'.
+               88 WS-OVERFLOW-OCCURRED VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           PERFORM 1100-LOAD-RULES
+           PERFORM 1200-VALIDATE-RULES
+           PERFORM 2000-LOOKUP-NUMBER
+           STOP RUN.
+
+       1100-LOAD-RULES.
+           OPEN INPUT FIZZRULE
+           PERFORM UNTIL END-OF-RULES
+             READ FIZZRULE
+               AT END
+                 SET END-OF-RULES TO TRUE
+               NOT AT END
+                 IF WS-RULE-COUNT >= WS-MAX-RULES
+                   DISPLAY 'FIZZLKUP: TOO MANY FIZZRULE ENTRIES - '
+                       'ABORTING'
+                   CLOSE FIZZRULE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+                 END-IF
+                 ADD 1 TO WS-RULE-COUNT
+                 MOVE FR-DIVISOR TO RTAB-DIVISOR(WS-RULE-COUNT)
+                 MOVE FR-LABEL   TO RTAB-LABEL(WS-RULE-COUNT)
+             END-READ
+           END-PERFORM
+           CLOSE FIZZRULE
+           IF WS-RULE-COUNT = ZERO
+             DISPLAY 'FIZZLKUP: FIZZRULE HAS NO RULES - ABORTING'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           IF WS-RULE-COUNT * 8 > FUNCTION LENGTH(WS-INDICATOR)
+             DISPLAY 'FIZZLKUP: WORST-CASE CONCATENATED LABEL LENGTH '
+                 'EXCEEDS WS-INDICATOR CAPACITY - ABORTING'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+       1200-VALIDATE-RULES.
+           PERFORM VARYING RTAB-IDX FROM 1 BY 1
+                   UNTIL RTAB-IDX > WS-RULE-COUNT
+             IF RTAB-DIVISOR(RTAB-IDX) NOT NUMERIC
+               DISPLAY 'FIZZLKUP: FIZZRULE DIVISOR IS NOT NUMERIC - '
+                   'RULE ' RTAB-IDX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             IF RTAB-DIVISOR(RTAB-IDX) = ZERO
+               DISPLAY 'FIZZLKUP: FIZZRULE DIVISOR MAY NOT BE ZERO - '
+                   'RULE ' RTAB-IDX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+           END-PERFORM.
+
+       2000-LOOKUP-NUMBER.
+           OPEN INPUT FIZZLKIN
+           READ FIZZLKIN
+             AT END
+               DISPLAY 'FIZZLKUP: FIZZLKIN IS EMPTY - ABORTING'
+               CLOSE FIZZLKIN
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-READ
+           CLOSE FIZZLKIN
+           CALL 'FIZZCLS' USING LK-NUMBER, WS-RULE-COUNT, RTAB-TABLE,
+               WS-INDICATOR, WS-3REM, WS-5REM, WS-OVERFLOW
+           IF WS-OVERFLOW-OCCURRED
+             DISPLAY 'FIZZLKUP: INDICATOR OVERFLOW CLASSIFYING '
+                 LK-NUMBER ' - ABORTING'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           IF WS-INDICATOR = SPACES
+             DISPLAY 'FIZZLKUP: ' LK-NUMBER ' CLASSIFIES AS PLAIN'
+           ELSE
+             DISPLAY 'FIZZLKUP: ' LK-NUMBER ' CLASSIFIES AS '
+                 WS-INDICATOR
+           END-IF.
