@@ -0,0 +1,12 @@
+      *****************************************************
+      *  FIZZPRM.CPY                                      *
+      *  Record layout for the FIZZPARM parameter file.   *
+      *  One record drives a FIZZBUZZ classification run: *
+      *  the N range to process and the two divisor       *
+      *  values used by the FIZZ/BUZZ rules.               *
+      *****************************************************
+       01  FIZZPARM-RECORD.
+           05  FP-START-N            PIC 9(7).
+           05  FP-END-N              PIC 9(7).
+           05  FP-DIVISOR-A          PIC 9(3).
+           05  FP-DIVISOR-B          PIC 9(3).
