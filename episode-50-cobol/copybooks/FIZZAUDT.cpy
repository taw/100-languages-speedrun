@@ -0,0 +1,26 @@
+      *****************************************************
+      *  FIZZAUDT.CPY                                     *
+      *  Record layout for the FIZZAUDT audit trail file. *
+      *  One record is appended per FIZZBUZZ execution so  *
+      *  the parameters and control totals of any past run *
+      *  can be answered without digging through SYSOUT.   *
+      *****************************************************
+       01  FIZZAUDT-RECORD.
+           05  AUD-TIMESTAMP         PIC X(21).
+           05  AUD-JOB-ID            PIC X(8).
+           05  AUD-RUN-STATUS        PIC X(7).
+           05  AUD-FAIL-REASON       PIC X(60).
+           05  AUD-START-N           PIC 9(7).
+           05  AUD-END-N             PIC 9(7).
+           05  AUD-DIVISOR-A         PIC 9(3).
+           05  AUD-DIVISOR-B         PIC 9(3).
+           05  AUD-CNT-FIZZBUZZ      PIC 9(7).
+           05  AUD-CNT-FIZZ          PIC 9(7).
+           05  AUD-CNT-BUZZ          PIC 9(7).
+           05  AUD-CNT-OTHER         PIC 9(7).
+           05  AUD-CNT-PLAIN         PIC 9(7).
+           05  AUD-CNT-TOTAL         PIC 9(7).
+           05  AUD-RULE-COUNT        PIC 9(2).
+           05  AUD-RULE-ENTRY OCCURS 10 TIMES.
+               10  AUD-RULE-DIVISOR  PIC 9(3).
+               10  AUD-RULE-LABEL    PIC X(8).
