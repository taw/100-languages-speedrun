@@ -0,0 +1,7 @@
+      *****************************************************
+      *  FIZZLKIN.CPY                                     *
+      *  Record layout for the FIZZLKIN on-demand lookup   *
+      *  request: the single item number to classify.      *
+      *****************************************************
+       01  FIZZLKIN-RECORD.
+           05  LK-NUMBER             PIC 9(7).
