@@ -0,0 +1,20 @@
+      *****************************************************
+      *  FIZZCKPT.CPY                                     *
+      *  Record layout for the FIZZCKPT restart file.     *
+      *  Keyed by job id so each scheduled job keeps its   *
+      *  own checkpoint; written every CHECKPOINT-EVERY    *
+      *  iterations so a reran job can resume.             *
+      *****************************************************
+       01  FIZZCKPT-RECORD.
+           05  CKPT-JOB-ID           PIC X(8).
+           05  CKPT-LAST-N           PIC 9(7).
+           05  CKPT-STATUS           PIC X(1).
+               88  CKPT-IN-PROGRESS  VALUE 'I'.
+               88  CKPT-COMPLETE     VALUE 'C'.
+           05  CKPT-CONTROL-TOTALS.
+               10  CKPT-CNT-FIZZBUZZ PIC 9(7).
+               10  CKPT-CNT-FIZZ     PIC 9(7).
+               10  CKPT-CNT-BUZZ     PIC 9(7).
+               10  CKPT-CNT-OTHER    PIC 9(7).
+               10  CKPT-CNT-PLAIN    PIC 9(7).
+               10  CKPT-CNT-TOTAL    PIC 9(7).
