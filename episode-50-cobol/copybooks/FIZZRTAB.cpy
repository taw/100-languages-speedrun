@@ -0,0 +1,12 @@
+      *****************************************************
+      *  FIZZRTAB.CPY                                     *
+      *  In-memory classification rule table, loaded from  *
+      *  FIZZRULE.  Shared by FIZZBUZZ (batch) and FIZZCLS  *
+      *  (the classification subprogram called by both the *
+      *  batch run and the on-demand FIZZLKUP driver) so    *
+      *  every caller agrees on the same layout.            *
+      *****************************************************
+       01  RTAB-TABLE.
+           05  RTAB-ENTRY OCCURS 10 TIMES INDEXED BY RTAB-IDX.
+               10  RTAB-DIVISOR      PIC 9(3).
+               10  RTAB-LABEL        PIC X(8).
