@@ -0,0 +1,12 @@
+      *****************************************************
+      *  FIZZRULE.CPY                                     *
+      *  Record layout for the FIZZRULE classification     *
+      *  rules file.  Each record is a divisor/label pair; *
+      *  FIZZBUZZ loads the whole file into a table at      *
+      *  startup and classifies by looping over it, so      *
+      *  adding or retiring a rule (e.g. divisible by 7 ->  *
+      *  BANG) is a data change, not a code change.         *
+      *****************************************************
+       01  FIZZRULE-RECORD.
+           05  FR-DIVISOR            PIC 9(3).
+           05  FR-LABEL              PIC X(8).
