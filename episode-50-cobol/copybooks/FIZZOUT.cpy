@@ -0,0 +1,14 @@
+      *****************************************************
+      *  FIZZOUT.CPY                                      *
+      *  Record layout for the FIZZOUT classification     *
+      *  extract.  One record is written per N processed. *
+      *****************************************************
+       01  FIZZOUT-RECORD.
+           05  FO-NUMBER             PIC 9(7).
+           05  FO-INDICATOR          PIC X(80).
+           05  FO-3REM               PIC 9(3).
+           05  FO-5REM               PIC 9(3).
+           05  FO-ITEM-DESCRIPTION   PIC X(20).
+           05  FO-ITEM-CATEGORY      PIC X(4).
+           05  FO-ITEM-QUANTITY      PIC 9(5).
+           05  FO-ITEM-UNIT-PRICE    PIC 9(5)V99.
