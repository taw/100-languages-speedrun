@@ -0,0 +1,14 @@
+      *****************************************************
+      *  ITEMMSTR.CPY                                     *
+      *  Record layout for the ITEMMSTR item/account       *
+      *  master file.  IM-ITEM-NUMBER is the key field     *
+      *  that drives FIZZ/BUZZ/FIZZBUZZ classification;    *
+      *  the remaining fields are carried through to the   *
+      *  FIZZOUT extract unchanged.                        *
+      *****************************************************
+       01  ITEMMSTR-RECORD.
+           05  IM-ITEM-NUMBER        PIC 9(7).
+           05  IM-ITEM-DESCRIPTION   PIC X(20).
+           05  IM-ITEM-CATEGORY      PIC X(4).
+           05  IM-ITEM-QUANTITY      PIC 9(5).
+           05  IM-ITEM-UNIT-PRICE    PIC 9(5)V99.
